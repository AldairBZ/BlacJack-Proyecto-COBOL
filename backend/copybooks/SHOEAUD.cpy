@@ -0,0 +1,5 @@
+       01 SA-RECORD.
+          05 SA-TIMESTAMP       PIC X(14).
+          05 SA-SEED            PIC 9(8).
+          05 SA-DECK-COUNT      PIC 9.
+          05 SA-SEQUENCE        PIC X(832).
