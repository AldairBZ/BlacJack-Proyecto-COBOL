@@ -0,0 +1,6 @@
+       01 CT-RECORD.
+          05 CT-TIMESTAMP       PIC X(14).
+          05 CT-PLAYER          PIC X(20).
+          05 CT-TYPE            PIC X(10).
+          05 CT-AMOUNT          PIC 9(7).
+          05 CT-CHIPS-AFTER     PIC 9(6).
