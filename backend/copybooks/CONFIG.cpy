@@ -0,0 +1,6 @@
+       01 CFG-RECORD.
+          05 CFG-PENETRATION-PCT  PIC 9(3).
+          05 CFG-WARN-REMAIN      PIC 9(3).
+          05 CFG-DECK-COUNT       PIC 9.
+          05 CFG-S17-HIT          PIC X.
+          05 CFG-BUYIN-AMT        PIC 9(6).
