@@ -0,0 +1,14 @@
+       01 HS-RECORD.
+          05 HS-PLAYER-ID       PIC X(20).
+          05 HS-STATUS          PIC X(12).
+          05 HS-P-CARDS         PIC X(50).
+          05 HS-P-SCORE         PIC 99.
+          05 HS-D-CARDS         PIC X(50).
+          05 HS-D-SCORE         PIC 99.
+          05 HS-BET             PIC 9(6).
+          05 HS-SPLIT-STAGE     PIC 9.
+          05 HS-BET2            PIC 9(6).
+          05 HS-P2-CARDS        PIC X(50).
+          05 HS-P2-SCORE        PIC 99.
+          05 HS-MESSAGE         PIC X(24).
+          05 HS-INSURE-TAKEN    PIC 9.
