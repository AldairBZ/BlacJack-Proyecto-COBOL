@@ -0,0 +1,9 @@
+       01 HH-RECORD.
+          05 HH-TIMESTAMP       PIC X(14).
+          05 HH-PLAYER          PIC X(20).
+          05 HH-BET             PIC 9(6).
+          05 HH-P-CARDS         PIC X(50).
+          05 HH-D-CARDS         PIC X(50).
+          05 HH-OUTCOME         PIC X(10).
+          05 HH-CHIPS-BEFORE    PIC 9(6).
+          05 HH-CHIPS           PIC 9(6).
