@@ -0,0 +1,6 @@
+       01 PM-RECORD.
+          05 PM-PLAYER-ID       PIC X(20).
+          05 PM-CHIPS           PIC 9(6).
+          05 PM-WINS            PIC 9(4).
+          05 PM-GAMES           PIC 9(4).
+          05 PM-LAST-PLAYED     PIC X(14).
