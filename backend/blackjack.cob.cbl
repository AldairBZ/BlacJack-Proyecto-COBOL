@@ -8,17 +8,47 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OPTIONAL SHOE-FILE ASSIGN TO "DATA/SHOE.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL PLAYER-MASTER-FILE ASSIGN TO "DATA/PLAYERS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL HAND-HISTORY-FILE ASSIGN TO "DATA/HANDHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CONFIG-FILE ASSIGN TO "DATA/CONFIG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CASH-FILE ASSIGN TO "DATA/CASHTXN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL SHOE-AUDIT-FILE ASSIGN TO "DATA/SHOEAUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL HAND-STATE-FILE ASSIGN TO "DATA/HANDSTATE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL RUN-LOCK-FILE ASSIGN TO "DATA/RUNLOCK.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               LOCK MODE IS EXCLUSIVE
+               FILE STATUS IS WS-LOCK-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD BRIDGE-FILE.
-       01 BRIDGE-RECORD        PIC X(220).
+       01 BRIDGE-RECORD        PIC X(280).
        FD SHOE-FILE.
-       01 SHOE-RECORD          PIC X(640).
+       01 SHOE-RECORD          PIC X(848).
+       FD PLAYER-MASTER-FILE.
+       01 PLAYER-MASTER-RECORD PIC X(48).
+       FD HAND-HISTORY-FILE.
+       01 HAND-HISTORY-RECORD  PIC X(162).
+       FD CONFIG-FILE.
+       01 CONFIG-RECORD        PIC X(14).
+       FD CASH-FILE.
+       01 CASH-RECORD          PIC X(57).
+       FD SHOE-AUDIT-FILE.
+       01 SHOE-AUDIT-RECORD    PIC X(855).
+       FD HAND-STATE-FILE.
+       01 HAND-STATE-RECORD    PIC X(226).
+       FD RUN-LOCK-FILE.
+       01 RUN-LOCK-RECORD      PIC X(1).
 
        WORKING-STORAGE SECTION.
        01 WS-STATE.
-          05 WS-COMMAND        PIC X(10).
+          05 WS-COMMAND        PIC X(14).
           05 WS-PLAYER         PIC X(20).
           05 WS-STATUS         PIC X(12).
           05 WS-P-CARDS        PIC X(50).
@@ -32,7 +62,11 @@
           05 WS-MESSAGE        PIC X(24).
           05 WS-SHOE-REMAIN    PIC 9(3).
           05 WS-SHOE-TOTAL     PIC 9(3).
-          05 FILLER            PIC X(24).
+          05 WS-SPLIT-STAGE    PIC 9.
+          05 WS-BET2           PIC 9(6).
+          05 WS-P2-CARDS       PIC X(50).
+          05 WS-P2-SCORE       PIC 99.
+          05 FILLER            PIC X(21).
 
        01 WS-RANDOM            PIC 99.
        01 WS-RAND-IDX          PIC 9(3).
@@ -45,15 +79,17 @@
        01 WS-D-ACES            PIC 9 VALUE 0.
        01 WS-P-PTR             PIC 99 VALUE 1.
        01 WS-D-PTR             PIC 99 VALUE 1.
+       01 WS-P2-PTR            PIC 99 VALUE 1.
        01 WS-I                 PIC 99.
        01 WS-BET-INPUT         PIC 9(7) VALUE 0.
        01 WS-CMD-PREFIX        PIC X(3).
        01 WS-SHOE-STATE.
-          05 WS-SHOE-INDEX     PIC 9(3).
-          05 WS-SHOE-CARDS     PIC X(624).
-          05 FILLER            PIC X(13).
+          05 WS-SHOE-INDEX      PIC 9(3).
+          05 WS-SHOE-CARDS      PIC X(832).
+          05 WS-SHOE-DECK-COUNT PIC 9.
+          05 FILLER             PIC X(12).
        01 WS-SHOE-TABLE.
-          05 WS-SHOE-CARD OCCURS 312 TIMES PIC X(2).
+          05 WS-SHOE-CARD OCCURS 416 TIMES PIC X(2).
        01 WS-SHOE-IDX          PIC 9(3).
        01 WS-SHOE-SWAP-IDX     PIC 9(3).
        01 WS-SHOE-POS          PIC 9(4).
@@ -64,20 +100,142 @@
        01 WS-ACE-COUNT         PIC 99.
        01 WS-SUM               PIC 99.
        01 WS-RANK-CH           PIC X.
+       01 WS-TS-DATE           PIC X(8).
+       01 WS-TS-TIME           PIC X(8).
+       01 WS-TIMESTAMP         PIC X(14).
+           COPY PLAYERM.
+       01 WS-PLAYER-TABLE.
+          05 WS-PM-ENTRY OCCURS 200 TIMES INDEXED BY WS-PM-IDX.
+             10 WS-PM-ID        PIC X(20).
+             10 WS-PM-CHIPS     PIC 9(6).
+             10 WS-PM-WINS      PIC 9(4).
+             10 WS-PM-GAMES     PIC 9(4).
+             10 WS-PM-LAST      PIC X(14).
+       01 WS-PM-COUNT          PIC 9(4) VALUE 0.
+       01 WS-PM-FOUND          PIC 9 VALUE 0.
+       01 WS-OUTCOME           PIC X(10).
+       01 WS-INSURE-BET        PIC 9(6) VALUE 0.
+       01 WS-INSURE-INPUT      PIC 9(7) VALUE 0.
+       01 WS-INSURE-MAX        PIC 9(6) VALUE 0.
+       01 WS-CHIPS-BEFORE      PIC 9(6) VALUE 0.
+       01 WS-INSURE-ACTIVE     PIC 9 VALUE 0.
+       01 WS-INSURE-TAKEN      PIC 9 VALUE 0.
+       01 WS-CASH-INPUT        PIC 9(7) VALUE 0.
+       01 WS-CASH-MAX          PIC 9(7) VALUE 0.
+           COPY CONFIG.
+           COPY CASHTXN.
+           COPY SHOEAUD.
+       01 WS-SHOE-CUTOFF       PIC 9(3) VALUE 300.
+       01 WS-SHOE-TOUCHED      PIC 9 VALUE 0.
+       01 WS-SHOE-CARD-COUNT   PIC 9(3) VALUE 312.
+       01 WS-D-IS-SOFT         PIC 9 VALUE 0.
+       01 WS-D-DONE            PIC 9 VALUE 0.
+       01 WS-NEW-PLAYER        PIC 9 VALUE 0.
+           COPY HANDHIST.
+           COPY HANDSTATE.
+       01 WS-HAND-STATE-TABLE.
+          05 WS-HS-ENTRY OCCURS 200 TIMES INDEXED BY WS-HS-IDX.
+             10 WS-HS-ID          PIC X(20).
+             10 WS-HS-STATUS      PIC X(12).
+             10 WS-HS-P-CARDS     PIC X(50).
+             10 WS-HS-P-SCORE     PIC 99.
+             10 WS-HS-D-CARDS     PIC X(50).
+             10 WS-HS-D-SCORE     PIC 99.
+             10 WS-HS-BET         PIC 9(6).
+             10 WS-HS-SPLIT-STAGE PIC 9.
+             10 WS-HS-BET2        PIC 9(6).
+             10 WS-HS-P2-CARDS    PIC X(50).
+             10 WS-HS-P2-SCORE    PIC 99.
+             10 WS-HS-MESSAGE     PIC X(24).
+             10 WS-HS-INSURE-TAKEN PIC 9.
+       01 WS-HS-COUNT           PIC 9(4) VALUE 0.
+       01 WS-HS-FOUND           PIC 9 VALUE 0.
+       01 WS-LOCK-STATUS        PIC XX VALUE SPACES.
+       01 WS-LOCK-TRIES         PIC 99 VALUE 0.
+       01 WS-LOCK-HELD          PIC 9 VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            ACCEPT WS-SEED FROM TIME.
            COMPUTE WS-RANDOM = FUNCTION RANDOM (WS-SEED).
+           PERFORM COMPUTE-TIMESTAMP.
+           PERFORM LOAD-CONFIG.
+           PERFORM ACQUIRE-RUN-LOCK.
 
            PERFORM READ-BRIDGE.
            PERFORM ENSURE-BASE-STATE.
+           PERFORM LOOKUP-PLAYER-ACCOUNT.
+           PERFORM LOOKUP-HAND-STATE.
+           IF WS-NEW-PLAYER = 1
+               MOVE CFG-BUYIN-AMT TO WS-CASH-INPUT
+               MOVE "CASHIN" TO WS-OUTCOME
+               PERFORM APPEND-CASH-TXN
+           END-IF
            PERFORM PROCESS-COMMAND.
            PERFORM CALC-SCORES
+           PERFORM CHECK-SHOE-WARNING
+           PERFORM SAVE-PLAYER-ACCOUNT.
+           PERFORM SAVE-HAND-STATE.
            MOVE SPACES TO WS-COMMAND
            PERFORM WRITE-BRIDGE.
+           PERFORM RELEASE-RUN-LOCK.
            STOP RUN.
 
+       ACQUIRE-RUN-LOCK.
+           MOVE 0 TO WS-LOCK-TRIES
+           MOVE 0 TO WS-LOCK-HELD
+           PERFORM UNTIL WS-LOCK-HELD = 1 OR WS-LOCK-TRIES > 20
+               OPEN OUTPUT RUN-LOCK-FILE
+               IF WS-LOCK-STATUS = "00" OR WS-LOCK-STATUS = "05"
+                   MOVE 1 TO WS-LOCK-HELD
+               ELSE
+                   ADD 1 TO WS-LOCK-TRIES
+                   CALL "C$SLEEP" USING 1
+               END-IF
+           END-PERFORM
+           IF WS-LOCK-HELD = 0
+               DISPLAY "*** COULD NOT ACQUIRE RUN LOCK - "
+                       "PROCEEDING WITHOUT SERIALIZATION ***"
+           END-IF.
+
+       RELEASE-RUN-LOCK.
+           IF WS-LOCK-HELD = 1
+               CLOSE RUN-LOCK-FILE
+           END-IF.
+
+       LOAD-CONFIG.
+           MOVE 096 TO CFG-PENETRATION-PCT
+           MOVE 052 TO CFG-WARN-REMAIN
+           MOVE 6   TO CFG-DECK-COUNT
+           MOVE "N" TO CFG-S17-HIT
+           MOVE 001000 TO CFG-BUYIN-AMT
+           OPEN INPUT CONFIG-FILE
+           READ CONFIG-FILE INTO CFG-RECORD
+               AT END
+                   CONTINUE
+           END-READ
+           CLOSE CONFIG-FILE
+           IF CFG-DECK-COUNT = 0 OR CFG-DECK-COUNT > 8
+               MOVE 6 TO CFG-DECK-COUNT
+           END-IF
+           COMPUTE WS-SHOE-CARD-COUNT = CFG-DECK-COUNT * 52
+           COMPUTE WS-SHOE-CUTOFF =
+               (CFG-PENETRATION-PCT * WS-SHOE-CARD-COUNT) / 100.
+
+       CHECK-SHOE-WARNING.
+           IF WS-SHOE-TOUCHED = 1 AND WS-SHOE-REMAIN > 0
+                   AND WS-SHOE-REMAIN < CFG-WARN-REMAIN
+                   AND (WS-STATUS = "BETTING" OR WS-STATUS = "PLAYING")
+               MOVE "CORTE PROXIMO" TO WS-MESSAGE
+           END-IF.
+
+       COMPUTE-TIMESTAMP.
+           ACCEPT WS-TS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TS-TIME FROM TIME
+           STRING WS-TS-DATE DELIMITED BY SIZE
+                  WS-TS-TIME(1:6) DELIMITED BY SIZE
+                  INTO WS-TIMESTAMP.
+
        READ-BRIDGE.
            OPEN INPUT BRIDGE-FILE
            READ BRIDGE-FILE INTO WS-STATE
@@ -95,9 +253,6 @@
            IF WS-PLAYER = SPACES
                MOVE "PLAYER1" TO WS-PLAYER
            END-IF
-           IF WS-CHIPS = 0
-               MOVE 001000 TO WS-CHIPS
-           END-IF
            IF WS-STATUS = SPACES
                MOVE "BETTING" TO WS-STATUS
            END-IF
@@ -105,10 +260,222 @@
                MOVE "PON TU APUESTA" TO WS-MESSAGE
            END-IF.
 
+       LOOKUP-PLAYER-ACCOUNT.
+           MOVE 0 TO WS-NEW-PLAYER
+           PERFORM LOAD-PLAYER-MASTER
+           MOVE 0 TO WS-PM-FOUND
+           PERFORM VARYING WS-PM-IDX FROM 1 BY 1
+                   UNTIL WS-PM-IDX > WS-PM-COUNT
+               IF WS-PM-ID(WS-PM-IDX) = WS-PLAYER
+                   MOVE WS-PM-CHIPS(WS-PM-IDX) TO WS-CHIPS
+                   MOVE WS-PM-WINS(WS-PM-IDX)  TO WS-WINS
+                   MOVE WS-PM-GAMES(WS-PM-IDX) TO WS-GAMES
+                   MOVE 1 TO WS-PM-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-PM-FOUND = 0
+               MOVE CFG-BUYIN-AMT TO WS-CHIPS
+               MOVE 0 TO WS-WINS WS-GAMES
+               MOVE 1 TO WS-NEW-PLAYER
+           END-IF.
+
+       SAVE-PLAYER-ACCOUNT.
+           MOVE 0 TO WS-PM-FOUND
+           PERFORM VARYING WS-PM-IDX FROM 1 BY 1
+                   UNTIL WS-PM-IDX > WS-PM-COUNT
+               IF WS-PM-ID(WS-PM-IDX) = WS-PLAYER
+                   MOVE 1 TO WS-PM-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-PM-FOUND = 0
+               IF WS-PM-COUNT < 200
+                   ADD 1 TO WS-PM-COUNT
+                   SET WS-PM-IDX TO WS-PM-COUNT
+                   MOVE WS-PLAYER TO WS-PM-ID(WS-PM-IDX)
+                   MOVE 1 TO WS-PM-FOUND
+               ELSE
+                   DISPLAY "*** PLAYER-MASTER TABLE FULL - "
+                           WS-PLAYER " NOT SAVED ***"
+               END-IF
+           END-IF
+           IF WS-PM-FOUND = 1
+               MOVE WS-CHIPS TO WS-PM-CHIPS(WS-PM-IDX)
+               MOVE WS-WINS TO WS-PM-WINS(WS-PM-IDX)
+               MOVE WS-GAMES TO WS-PM-GAMES(WS-PM-IDX)
+               MOVE WS-TIMESTAMP TO WS-PM-LAST(WS-PM-IDX)
+           END-IF
+           PERFORM WRITE-PLAYER-MASTER.
+
+       LOAD-PLAYER-MASTER.
+           MOVE 0 TO WS-PM-COUNT
+           OPEN INPUT PLAYER-MASTER-FILE
+           PERFORM UNTIL 1 = 0
+               READ PLAYER-MASTER-FILE INTO PM-RECORD
+                   AT END
+                       EXIT PERFORM
+               END-READ
+               IF WS-PM-COUNT < 200
+                   ADD 1 TO WS-PM-COUNT
+                   SET WS-PM-IDX TO WS-PM-COUNT
+                   MOVE PM-PLAYER-ID   TO WS-PM-ID(WS-PM-IDX)
+                   MOVE PM-CHIPS       TO WS-PM-CHIPS(WS-PM-IDX)
+                   MOVE PM-WINS        TO WS-PM-WINS(WS-PM-IDX)
+                   MOVE PM-GAMES       TO WS-PM-GAMES(WS-PM-IDX)
+                   MOVE PM-LAST-PLAYED TO WS-PM-LAST(WS-PM-IDX)
+               ELSE
+                   DISPLAY "*** PLAYER-MASTER TABLE FULL - "
+                           "IGNORING " PM-PLAYER-ID " ***"
+               END-IF
+           END-PERFORM
+           CLOSE PLAYER-MASTER-FILE.
+
+       WRITE-PLAYER-MASTER.
+           OPEN OUTPUT PLAYER-MASTER-FILE
+           PERFORM VARYING WS-PM-IDX FROM 1 BY 1
+                   UNTIL WS-PM-IDX > WS-PM-COUNT
+               MOVE WS-PM-ID(WS-PM-IDX)    TO PM-PLAYER-ID
+               MOVE WS-PM-CHIPS(WS-PM-IDX) TO PM-CHIPS
+               MOVE WS-PM-WINS(WS-PM-IDX)  TO PM-WINS
+               MOVE WS-PM-GAMES(WS-PM-IDX) TO PM-GAMES
+               MOVE WS-PM-LAST(WS-PM-IDX)  TO PM-LAST-PLAYED
+               WRITE PLAYER-MASTER-RECORD FROM PM-RECORD
+           END-PERFORM
+           CLOSE PLAYER-MASTER-FILE.
+
+       LOOKUP-HAND-STATE.
+           PERFORM LOAD-HAND-STATE
+           MOVE 0 TO WS-HS-FOUND
+           PERFORM VARYING WS-HS-IDX FROM 1 BY 1
+                   UNTIL WS-HS-IDX > WS-HS-COUNT
+               IF WS-HS-ID(WS-HS-IDX) = WS-PLAYER
+                   MOVE WS-HS-STATUS(WS-HS-IDX)   TO WS-STATUS
+                   MOVE WS-HS-P-CARDS(WS-HS-IDX)  TO WS-P-CARDS
+                   MOVE WS-HS-P-SCORE(WS-HS-IDX)  TO WS-P-SCORE
+                   MOVE WS-HS-D-CARDS(WS-HS-IDX)  TO WS-D-CARDS
+                   MOVE WS-HS-D-SCORE(WS-HS-IDX)  TO WS-D-SCORE
+                   MOVE WS-HS-BET(WS-HS-IDX)      TO WS-BET
+                   MOVE WS-HS-SPLIT-STAGE(WS-HS-IDX) TO WS-SPLIT-STAGE
+                   MOVE WS-HS-BET2(WS-HS-IDX)     TO WS-BET2
+                   MOVE WS-HS-P2-CARDS(WS-HS-IDX) TO WS-P2-CARDS
+                   MOVE WS-HS-P2-SCORE(WS-HS-IDX) TO WS-P2-SCORE
+                   MOVE WS-HS-MESSAGE(WS-HS-IDX)  TO WS-MESSAGE
+                   MOVE WS-HS-INSURE-TAKEN(WS-HS-IDX) TO WS-INSURE-TAKEN
+                   MOVE 1 TO WS-HS-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-HS-FOUND = 0
+               MOVE "BETTING" TO WS-STATUS
+               MOVE SPACES TO WS-P-CARDS WS-D-CARDS WS-P2-CARDS
+               MOVE 0 TO WS-P-SCORE WS-D-SCORE WS-P2-SCORE
+               MOVE 0 TO WS-BET WS-BET2 WS-SPLIT-STAGE
+               MOVE 0 TO WS-INSURE-TAKEN
+               MOVE "PON TU APUESTA" TO WS-MESSAGE
+           END-IF.
+
+       SAVE-HAND-STATE.
+           MOVE 0 TO WS-HS-FOUND
+           PERFORM VARYING WS-HS-IDX FROM 1 BY 1
+                   UNTIL WS-HS-IDX > WS-HS-COUNT
+               IF WS-HS-ID(WS-HS-IDX) = WS-PLAYER
+                   MOVE 1 TO WS-HS-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-HS-FOUND = 0
+               IF WS-HS-COUNT < 200
+                   ADD 1 TO WS-HS-COUNT
+                   SET WS-HS-IDX TO WS-HS-COUNT
+                   MOVE WS-PLAYER TO WS-HS-ID(WS-HS-IDX)
+                   MOVE 1 TO WS-HS-FOUND
+               ELSE
+                   DISPLAY "*** HAND-STATE TABLE FULL - "
+                           WS-PLAYER " NOT SAVED ***"
+               END-IF
+           END-IF
+           IF WS-HS-FOUND = 1
+               MOVE WS-STATUS      TO WS-HS-STATUS(WS-HS-IDX)
+               MOVE WS-P-CARDS     TO WS-HS-P-CARDS(WS-HS-IDX)
+               MOVE WS-P-SCORE     TO WS-HS-P-SCORE(WS-HS-IDX)
+               MOVE WS-D-CARDS     TO WS-HS-D-CARDS(WS-HS-IDX)
+               MOVE WS-D-SCORE     TO WS-HS-D-SCORE(WS-HS-IDX)
+               MOVE WS-BET         TO WS-HS-BET(WS-HS-IDX)
+               MOVE WS-SPLIT-STAGE TO WS-HS-SPLIT-STAGE(WS-HS-IDX)
+               MOVE WS-BET2        TO WS-HS-BET2(WS-HS-IDX)
+               MOVE WS-P2-CARDS    TO WS-HS-P2-CARDS(WS-HS-IDX)
+               MOVE WS-P2-SCORE    TO WS-HS-P2-SCORE(WS-HS-IDX)
+               MOVE WS-MESSAGE     TO WS-HS-MESSAGE(WS-HS-IDX)
+               MOVE WS-INSURE-TAKEN TO WS-HS-INSURE-TAKEN(WS-HS-IDX)
+           END-IF
+           PERFORM WRITE-HAND-STATE.
+
+       LOAD-HAND-STATE.
+           MOVE 0 TO WS-HS-COUNT
+           OPEN INPUT HAND-STATE-FILE
+           PERFORM UNTIL 1 = 0
+               READ HAND-STATE-FILE INTO HS-RECORD
+                   AT END
+                       EXIT PERFORM
+               END-READ
+               IF WS-HS-COUNT < 200
+                   ADD 1 TO WS-HS-COUNT
+                   SET WS-HS-IDX TO WS-HS-COUNT
+                   MOVE HS-PLAYER-ID   TO WS-HS-ID(WS-HS-IDX)
+                   MOVE HS-STATUS      TO WS-HS-STATUS(WS-HS-IDX)
+                   MOVE HS-P-CARDS     TO WS-HS-P-CARDS(WS-HS-IDX)
+                   MOVE HS-P-SCORE     TO WS-HS-P-SCORE(WS-HS-IDX)
+                   MOVE HS-D-CARDS     TO WS-HS-D-CARDS(WS-HS-IDX)
+                   MOVE HS-D-SCORE     TO WS-HS-D-SCORE(WS-HS-IDX)
+                   MOVE HS-BET         TO WS-HS-BET(WS-HS-IDX)
+                   MOVE HS-SPLIT-STAGE TO WS-HS-SPLIT-STAGE(WS-HS-IDX)
+                   MOVE HS-BET2        TO WS-HS-BET2(WS-HS-IDX)
+                   MOVE HS-P2-CARDS    TO WS-HS-P2-CARDS(WS-HS-IDX)
+                   MOVE HS-P2-SCORE    TO WS-HS-P2-SCORE(WS-HS-IDX)
+                   MOVE HS-MESSAGE     TO WS-HS-MESSAGE(WS-HS-IDX)
+                   MOVE HS-INSURE-TAKEN TO WS-HS-INSURE-TAKEN(WS-HS-IDX)
+               ELSE
+                   DISPLAY "*** HAND-STATE TABLE FULL - "
+                           "IGNORING " HS-PLAYER-ID " ***"
+               END-IF
+           END-PERFORM
+           CLOSE HAND-STATE-FILE.
+
+       WRITE-HAND-STATE.
+           OPEN OUTPUT HAND-STATE-FILE
+           PERFORM VARYING WS-HS-IDX FROM 1 BY 1
+                   UNTIL WS-HS-IDX > WS-HS-COUNT
+               MOVE WS-HS-ID(WS-HS-IDX)          TO HS-PLAYER-ID
+               MOVE WS-HS-STATUS(WS-HS-IDX)      TO HS-STATUS
+               MOVE WS-HS-P-CARDS(WS-HS-IDX)     TO HS-P-CARDS
+               MOVE WS-HS-P-SCORE(WS-HS-IDX)     TO HS-P-SCORE
+               MOVE WS-HS-D-CARDS(WS-HS-IDX)     TO HS-D-CARDS
+               MOVE WS-HS-D-SCORE(WS-HS-IDX)     TO HS-D-SCORE
+               MOVE WS-HS-BET(WS-HS-IDX)         TO HS-BET
+               MOVE WS-HS-SPLIT-STAGE(WS-HS-IDX) TO HS-SPLIT-STAGE
+               MOVE WS-HS-BET2(WS-HS-IDX)        TO HS-BET2
+               MOVE WS-HS-P2-CARDS(WS-HS-IDX)    TO HS-P2-CARDS
+               MOVE WS-HS-P2-SCORE(WS-HS-IDX)    TO HS-P2-SCORE
+               MOVE WS-HS-MESSAGE(WS-HS-IDX)     TO HS-MESSAGE
+               MOVE WS-HS-INSURE-TAKEN(WS-HS-IDX) TO HS-INSURE-TAKEN
+               WRITE HAND-STATE-RECORD FROM HS-RECORD
+           END-PERFORM
+           CLOSE HAND-STATE-FILE.
+
        PROCESS-COMMAND.
            MOVE WS-COMMAND(1:3) TO WS-CMD-PREFIX
            IF WS-CMD-PREFIX = "BET"
                PERFORM HANDLE-BET
+           ELSE
+           IF WS-COMMAND(1:6) = "CASHIN"
+               PERFORM HANDLE-CASHIN
+           ELSE
+           IF WS-COMMAND(1:7) = "CASHOUT"
+               PERFORM HANDLE-CASHOUT
+           ELSE
+           IF WS-COMMAND(1:6) = "INSURE"
+               PERFORM HANDLE-INSURE
            ELSE
                EVALUATE WS-COMMAND
                    WHEN "START     "
@@ -117,6 +484,10 @@
                        PERFORM HANDLE-HIT
                    WHEN "STAND     "
                        PERFORM HANDLE-STAND
+                   WHEN "SPLIT     "
+                       PERFORM HANDLE-SPLIT
+                   WHEN "DOUBLE    "
+                       PERFORM HANDLE-DOUBLE
                    WHEN "RESET     "
                        PERFORM HANDLE-RESET
                    WHEN "RESETALL  "
@@ -124,6 +495,9 @@
                    WHEN OTHER
                        CONTINUE
                END-EVALUATE
+           END-IF
+           END-IF
+           END-IF
            END-IF.
 
        HANDLE-BET.
@@ -143,6 +517,57 @@
                MOVE "APUESTA ACEPTADA" TO WS-MESSAGE
            END-IF.
 
+       HANDLE-CASHIN.
+           IF WS-STATUS NOT = "BETTING"
+               MOVE "CIERRA LA MANO" TO WS-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-BET NOT = 0
+               MOVE "APUESTA PENDIENTE" TO WS-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-COMMAND(7:7) TO WS-CASH-INPUT
+           IF WS-CASH-INPUT = 0
+               EXIT PARAGRAPH
+           END-IF
+           COMPUTE WS-CASH-MAX = 999999 - WS-CHIPS
+           IF WS-CASH-INPUT > WS-CASH-MAX
+               MOVE "DEPOSITO EXCEDE LIMITE" TO WS-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+           ADD WS-CASH-INPUT TO WS-CHIPS
+           MOVE "CASHIN" TO WS-OUTCOME
+           PERFORM APPEND-CASH-TXN
+           MOVE "FICHAS COMPRADAS" TO WS-MESSAGE.
+
+       HANDLE-CASHOUT.
+           IF WS-STATUS NOT = "BETTING"
+               MOVE "CIERRA LA MANO" TO WS-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-COMMAND(8:7) TO WS-CASH-INPUT
+           IF WS-CASH-INPUT = 0
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-CASH-INPUT > WS-CHIPS
+               MOVE "SIN SALDO" TO WS-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+           SUBTRACT WS-CASH-INPUT FROM WS-CHIPS
+           MOVE "CASHOUT" TO WS-OUTCOME
+           PERFORM APPEND-CASH-TXN
+           MOVE "FICHAS COBRADAS" TO WS-MESSAGE.
+
+       APPEND-CASH-TXN.
+           MOVE WS-TIMESTAMP  TO CT-TIMESTAMP
+           MOVE WS-PLAYER     TO CT-PLAYER
+           MOVE WS-OUTCOME    TO CT-TYPE
+           MOVE WS-CASH-INPUT TO CT-AMOUNT
+           MOVE WS-CHIPS      TO CT-CHIPS-AFTER
+           OPEN EXTEND CASH-FILE
+           WRITE CASH-RECORD FROM CT-RECORD
+           CLOSE CASH-FILE.
+
        HANDLE-START.
            IF WS-BET = 0
                MOVE "APUESTA PRIMERO" TO WS-MESSAGE
@@ -153,8 +578,11 @@
            MOVE "JUEGA TU MANO" TO WS-MESSAGE
            MOVE SPACES TO WS-P-CARDS
            MOVE SPACES TO WS-D-CARDS
+           MOVE SPACES TO WS-P2-CARDS
            MOVE 0 TO WS-P-SCORE WS-D-SCORE WS-P-ACES WS-D-ACES
-           MOVE 1 TO WS-P-PTR WS-D-PTR
+           MOVE 0 TO WS-P2-SCORE WS-BET2 WS-SPLIT-STAGE
+           MOVE 0 TO WS-INSURE-TAKEN
+           MOVE 1 TO WS-P-PTR WS-D-PTR WS-P2-PTR
            PERFORM DEAL-PLAYER 2 TIMES
            PERFORM DEAL-DEALER 2 TIMES
            PERFORM CALC-SCORES
@@ -172,24 +600,180 @@
            IF WS-STATUS NOT = "PLAYING"
                EXIT PARAGRAPH
            END-IF
+           EVALUATE WS-SPLIT-STAGE
+               WHEN 0
+                   PERFORM CALC-P-PTR
+                   PERFORM DEAL-PLAYER
+                   PERFORM CALC-SCORES
+                   IF WS-P-SCORE > 21
+                       PERFORM RESOLVE-DEALER-WIN
+                       MOVE "TE PASASTE" TO WS-MESSAGE
+                   END-IF
+               WHEN 1
+                   PERFORM CALC-P-PTR
+                   PERFORM DEAL-PLAYER
+                   PERFORM CALC-SCORES
+                   IF WS-P-SCORE > 21
+                       PERFORM RESOLVE-DEALER-WIN-H1
+                       PERFORM ADVANCE-TO-HAND-2
+                       MOVE "MANO 1 PASADA" TO WS-MESSAGE
+                   ELSE
+                       MOVE "JUEGA MANO 1" TO WS-MESSAGE
+                   END-IF
+               WHEN 2
+                   PERFORM CALC-P2-PTR
+                   PERFORM DEAL-PLAYER2
+                   PERFORM CALC-SCORES
+                   IF WS-P2-SCORE > 21
+                       PERFORM HANDLE-HAND-2-BUST
+                   ELSE
+                       MOVE "JUEGA MANO 2" TO WS-MESSAGE
+                   END-IF
+           END-EVALUATE.
+
+       HANDLE-STAND.
+           IF WS-STATUS NOT = "PLAYING"
+               EXIT PARAGRAPH
+           END-IF
+           EVALUATE WS-SPLIT-STAGE
+               WHEN 0
+                   PERFORM CALC-D-PTR
+                   PERFORM PLAY-DEALER-HAND
+                   PERFORM COMPARE-HAND-1
+               WHEN 1
+                   PERFORM ADVANCE-TO-HAND-2
+                   MOVE "JUEGA MANO 2" TO WS-MESSAGE
+               WHEN 2
+                   PERFORM CALC-D-PTR
+                   PERFORM PLAY-DEALER-HAND
+                   PERFORM COMPARE-SPLIT-HANDS
+           END-EVALUATE.
+
+       HANDLE-SPLIT.
+           IF WS-STATUS NOT = "PLAYING" OR WS-SPLIT-STAGE NOT = 0
+               MOVE "NO DISPONIBLE" TO WS-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-P-CARDS(7:1) NOT = SPACE
+               MOVE "SOLO AL REPARTIR" TO WS-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-P-CARDS(1:1) NOT = WS-P-CARDS(4:1)
+               MOVE "PAR DESIGUAL" TO WS-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-CHIPS < WS-BET
+               MOVE "SIN SALDO PARA DIVIDIR" TO WS-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+           SUBTRACT WS-BET FROM WS-CHIPS
+           MOVE WS-BET TO WS-BET2
+           MOVE SPACES TO WS-P2-CARDS
+           MOVE WS-P-CARDS(4:3) TO WS-P2-CARDS(1:3)
+           MOVE SPACES TO WS-P-CARDS(4:47)
+           MOVE 1 TO WS-SPLIT-STAGE
+           PERFORM CALC-P-PTR
+           PERFORM DEAL-PLAYER
+           PERFORM CALC-P2-PTR
+           PERFORM DEAL-PLAYER2
+           PERFORM CALC-SCORES
+           MOVE "DIVIDISTE LA MANO" TO WS-MESSAGE.
+
+       HANDLE-DOUBLE.
+           IF WS-STATUS NOT = "PLAYING" OR WS-SPLIT-STAGE NOT = 0
+               MOVE "NO DISPONIBLE" TO WS-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-P-CARDS(7:1) NOT = SPACE
+               MOVE "SOLO AL REPARTIR" TO WS-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-CHIPS < WS-BET
+               MOVE "SIN SALDO PARA DOBLAR" TO WS-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+           SUBTRACT WS-BET FROM WS-CHIPS
+           ADD WS-BET TO WS-BET
            PERFORM CALC-P-PTR
            PERFORM DEAL-PLAYER
            PERFORM CALC-SCORES
            IF WS-P-SCORE > 21
                PERFORM RESOLVE-DEALER-WIN
                MOVE "TE PASASTE" TO WS-MESSAGE
+           ELSE
+               PERFORM CALC-D-PTR
+               PERFORM PLAY-DEALER-HAND
+               PERFORM COMPARE-HAND-1
            END-IF.
 
-       HANDLE-STAND.
-           IF WS-STATUS NOT = "PLAYING"
+       HANDLE-INSURE.
+           IF WS-STATUS NOT = "PLAYING" OR WS-SPLIT-STAGE NOT = 0
+               MOVE "NO DISPONIBLE" TO WS-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-INSURE-TAKEN = 1
+               MOVE "SEGURO YA TOMADO" TO WS-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-P-CARDS(7:1) NOT = SPACE
+               MOVE "SOLO AL REPARTIR" TO WS-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-D-CARDS(1:1) NOT = "A"
+               MOVE "SOLO CONTRA AS" TO WS-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+           COMPUTE WS-INSURE-MAX = WS-BET / 2
+           IF WS-INSURE-MAX = 0
+               MOVE "APUESTA MUY BAJA" TO WS-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-COMMAND(7:7) TO WS-INSURE-INPUT
+           IF WS-INSURE-INPUT = 0
+               MOVE WS-INSURE-MAX TO WS-INSURE-BET
+           ELSE
+               IF WS-INSURE-INPUT > WS-INSURE-MAX
+                   MOVE "SEGURO EXCEDE LA MITAD" TO WS-MESSAGE
+                   EXIT PARAGRAPH
+               END-IF
+               MOVE WS-INSURE-INPUT TO WS-INSURE-BET
+           END-IF
+           IF WS-CHIPS < WS-INSURE-BET
+               MOVE "SIN SALDO PARA SEGURO" TO WS-MESSAGE
                EXIT PARAGRAPH
            END-IF
-           PERFORM CALC-D-PTR
+           MOVE WS-CHIPS TO WS-CHIPS-BEFORE
+           SUBTRACT WS-INSURE-BET FROM WS-CHIPS
+           MOVE 1 TO WS-INSURE-TAKEN
+           IF WS-D-SCORE = 21
+               COMPUTE WS-CHIPS = WS-CHIPS + (WS-INSURE-BET * 3)
+               MOVE 1 TO WS-INSURE-ACTIVE
+               PERFORM RESOLVE-DEALER-WIN
+               MOVE "SEGURO PAGADO" TO WS-MESSAGE
+           ELSE
+               MOVE WS-INSURE-BET TO WS-CASH-INPUT
+               MOVE "INS_LOSS" TO WS-OUTCOME
+               PERFORM APPEND-CASH-TXN
+               MOVE "SEGURO PERDIDO" TO WS-MESSAGE
+           END-IF.
+
+       ADVANCE-TO-HAND-2.
+           MOVE 2 TO WS-SPLIT-STAGE.
+
+       PLAY-DEALER-HAND.
            PERFORM CALC-SCORES
-           PERFORM UNTIL WS-D-SCORE >= 17
-               PERFORM DEAL-DEALER
-               PERFORM CALC-SCORES
-           END-PERFORM
+           MOVE 0 TO WS-D-DONE
+           PERFORM UNTIL WS-D-DONE = 1
+               IF WS-D-SCORE > 17 OR (WS-D-SCORE = 17 AND
+                       (WS-D-IS-SOFT = 0 OR CFG-S17-HIT NOT = "Y"))
+                   MOVE 1 TO WS-D-DONE
+               ELSE
+                   PERFORM DEAL-DEALER
+                   PERFORM CALC-SCORES
+               END-IF
+           END-PERFORM.
+
+       COMPARE-HAND-1.
            IF WS-D-SCORE > 21
                PERFORM RESOLVE-PLAYER-WIN
                MOVE "CRUPIER BUST" TO WS-MESSAGE
@@ -205,39 +789,183 @@
                END-IF
            END-IF.
 
+       COMPARE-HAND-1-VS-DEALER.
+           IF WS-D-SCORE > 21
+               PERFORM RESOLVE-PLAYER-WIN-H1
+           ELSE
+               IF WS-P-SCORE > WS-D-SCORE
+                   PERFORM RESOLVE-PLAYER-WIN-H1
+               ELSE
+                   IF WS-P-SCORE < WS-D-SCORE
+                       PERFORM RESOLVE-DEALER-WIN-H1
+                   ELSE
+                       PERFORM RESOLVE-PUSH-H1
+                   END-IF
+               END-IF
+           END-IF.
+
+       COMPARE-SPLIT-HANDS.
+           IF WS-BET > 0
+               PERFORM COMPARE-HAND-1-VS-DEALER
+           END-IF
+           IF WS-D-SCORE > 21
+               PERFORM RESOLVE-PLAYER-WIN-H2
+           ELSE
+               IF WS-P2-SCORE > WS-D-SCORE
+                   PERFORM RESOLVE-PLAYER-WIN-H2
+               ELSE
+                   IF WS-P2-SCORE < WS-D-SCORE
+                       PERFORM RESOLVE-DEALER-WIN-H2
+                   ELSE
+                       PERFORM RESOLVE-PUSH-H2
+                   END-IF
+               END-IF
+           END-IF
+           MOVE 0 TO WS-SPLIT-STAGE
+           MOVE "SPLIT_DONE" TO WS-STATUS
+           MOVE "DIVISION RESUELTA" TO WS-MESSAGE.
+
+       HANDLE-HAND-2-BUST.
+           IF WS-BET > 0
+               PERFORM CALC-D-PTR
+               PERFORM PLAY-DEALER-HAND
+               PERFORM COMPARE-HAND-1-VS-DEALER
+           END-IF
+           PERFORM RESOLVE-DEALER-WIN-H2
+           MOVE 0 TO WS-SPLIT-STAGE
+           MOVE "SPLIT_DONE" TO WS-STATUS
+           MOVE "MANO 2 PASADA" TO WS-MESSAGE.
+
        HANDLE-RESET.
            MOVE "BETTING" TO WS-STATUS
-           MOVE 0 TO WS-BET
-           MOVE SPACES TO WS-P-CARDS WS-D-CARDS
-           MOVE 0 TO WS-P-SCORE WS-D-SCORE WS-P-ACES WS-D-ACES
+           MOVE 0 TO WS-BET WS-BET2 WS-SPLIT-STAGE
+           MOVE SPACES TO WS-P-CARDS WS-D-CARDS WS-P2-CARDS
+           MOVE 0 TO WS-P-SCORE WS-D-SCORE WS-P-ACES WS-D-ACES WS-P2-SCORE
+           MOVE 0 TO WS-INSURE-TAKEN
            MOVE "PON TU APUESTA" TO WS-MESSAGE.
 
        HANDLE-RESET-ALL.
-           MOVE 001000 TO WS-CHIPS
+           IF WS-CHIPS > 0
+               MOVE WS-CHIPS TO WS-CASH-INPUT
+               MOVE 0 TO WS-CHIPS
+               MOVE "CASHOUT" TO WS-OUTCOME
+               PERFORM APPEND-CASH-TXN
+           END-IF
+           MOVE CFG-BUYIN-AMT TO WS-CASH-INPUT
+           ADD WS-CASH-INPUT TO WS-CHIPS
+           MOVE "CASHIN" TO WS-OUTCOME
+           PERFORM APPEND-CASH-TXN
            PERFORM INIT-SHOE
            PERFORM HANDLE-RESET.
 
        RESOLVE-PLAYER-WIN.
+           MOVE WS-CHIPS TO WS-CHIPS-BEFORE
            MOVE "PLAYER_WIN" TO WS-STATUS
            ADD 1 TO WS-WINS
            ADD 1 TO WS-GAMES
            COMPUTE WS-CHIPS = WS-CHIPS + (WS-BET * 2)
+           MOVE "PLAYER_WIN" TO WS-OUTCOME
+           PERFORM APPEND-HAND-HISTORY
            MOVE 0 TO WS-BET
            MOVE "GANASTE" TO WS-MESSAGE.
 
        RESOLVE-DEALER-WIN.
+           IF WS-INSURE-ACTIVE = 1
+               MOVE 0 TO WS-INSURE-ACTIVE
+           ELSE
+               MOVE WS-CHIPS TO WS-CHIPS-BEFORE
+           END-IF
            MOVE "DEALER_WIN" TO WS-STATUS
            ADD 1 TO WS-GAMES
+           MOVE "DEALER_WIN" TO WS-OUTCOME
+           PERFORM APPEND-HAND-HISTORY
            MOVE 0 TO WS-BET
            MOVE "PERDISTE" TO WS-MESSAGE.
 
        RESOLVE-PUSH.
+           MOVE WS-CHIPS TO WS-CHIPS-BEFORE
            MOVE "PUSH" TO WS-STATUS
            ADD 1 TO WS-GAMES
            ADD WS-BET TO WS-CHIPS
+           MOVE "PUSH" TO WS-OUTCOME
+           PERFORM APPEND-HAND-HISTORY
            MOVE 0 TO WS-BET
            MOVE "EMPATE" TO WS-MESSAGE.
 
+       RESOLVE-PLAYER-WIN-H1.
+           MOVE WS-CHIPS TO WS-CHIPS-BEFORE
+           ADD 1 TO WS-WINS
+           ADD 1 TO WS-GAMES
+           COMPUTE WS-CHIPS = WS-CHIPS + (WS-BET * 2)
+           MOVE "PLAYER_WIN" TO WS-OUTCOME
+           PERFORM APPEND-HAND-HISTORY
+           MOVE 0 TO WS-BET.
+
+       RESOLVE-DEALER-WIN-H1.
+           MOVE WS-CHIPS TO WS-CHIPS-BEFORE
+           ADD 1 TO WS-GAMES
+           MOVE "DEALER_WIN" TO WS-OUTCOME
+           PERFORM APPEND-HAND-HISTORY
+           MOVE 0 TO WS-BET.
+
+       RESOLVE-PUSH-H1.
+           MOVE WS-CHIPS TO WS-CHIPS-BEFORE
+           ADD 1 TO WS-GAMES
+           ADD WS-BET TO WS-CHIPS
+           MOVE "PUSH" TO WS-OUTCOME
+           PERFORM APPEND-HAND-HISTORY
+           MOVE 0 TO WS-BET.
+
+       RESOLVE-PLAYER-WIN-H2.
+           MOVE WS-CHIPS TO WS-CHIPS-BEFORE
+           ADD 1 TO WS-WINS
+           ADD 1 TO WS-GAMES
+           COMPUTE WS-CHIPS = WS-CHIPS + (WS-BET2 * 2)
+           MOVE "PLAYER_WIN" TO WS-OUTCOME
+           PERFORM APPEND-HAND-HISTORY-H2
+           MOVE 0 TO WS-BET2.
+
+       RESOLVE-DEALER-WIN-H2.
+           MOVE WS-CHIPS TO WS-CHIPS-BEFORE
+           ADD 1 TO WS-GAMES
+           MOVE "DEALER_WIN" TO WS-OUTCOME
+           PERFORM APPEND-HAND-HISTORY-H2
+           MOVE 0 TO WS-BET2.
+
+       RESOLVE-PUSH-H2.
+           MOVE WS-CHIPS TO WS-CHIPS-BEFORE
+           ADD 1 TO WS-GAMES
+           ADD WS-BET2 TO WS-CHIPS
+           MOVE "PUSH" TO WS-OUTCOME
+           PERFORM APPEND-HAND-HISTORY-H2
+           MOVE 0 TO WS-BET2.
+
+       APPEND-HAND-HISTORY-H2.
+           MOVE WS-TIMESTAMP TO HH-TIMESTAMP
+           MOVE WS-PLAYER    TO HH-PLAYER
+           MOVE WS-BET2      TO HH-BET
+           MOVE WS-P2-CARDS  TO HH-P-CARDS
+           MOVE WS-D-CARDS   TO HH-D-CARDS
+           MOVE WS-OUTCOME   TO HH-OUTCOME
+           MOVE WS-CHIPS-BEFORE TO HH-CHIPS-BEFORE
+           MOVE WS-CHIPS     TO HH-CHIPS
+           OPEN EXTEND HAND-HISTORY-FILE
+           WRITE HAND-HISTORY-RECORD FROM HH-RECORD
+           CLOSE HAND-HISTORY-FILE.
+
+       APPEND-HAND-HISTORY.
+           MOVE WS-TIMESTAMP TO HH-TIMESTAMP
+           MOVE WS-PLAYER    TO HH-PLAYER
+           MOVE WS-BET       TO HH-BET
+           MOVE WS-P-CARDS   TO HH-P-CARDS
+           MOVE WS-D-CARDS   TO HH-D-CARDS
+           MOVE WS-OUTCOME   TO HH-OUTCOME
+           MOVE WS-CHIPS-BEFORE TO HH-CHIPS-BEFORE
+           MOVE WS-CHIPS     TO HH-CHIPS
+           OPEN EXTEND HAND-HISTORY-FILE
+           WRITE HAND-HISTORY-RECORD FROM HH-RECORD
+           CLOSE HAND-HISTORY-FILE.
+
        DEAL-PLAYER.
            PERFORM GENERATE-CARD
            STRING WS-CARD-FULL DELIMITED BY SIZE
@@ -248,9 +976,15 @@
            STRING WS-CARD-FULL DELIMITED BY SIZE
                   INTO WS-D-CARDS WITH POINTER WS-D-PTR.
 
+       DEAL-PLAYER2.
+           PERFORM GENERATE-CARD
+           STRING WS-CARD-FULL DELIMITED BY SIZE
+                  INTO WS-P2-CARDS WITH POINTER WS-P2-PTR.
+
        GENERATE-CARD.
            PERFORM LOAD-SHOE
-           IF WS-SHOE-INDEX < 1 OR WS-SHOE-INDEX > 312
+           IF WS-SHOE-INDEX < 1 OR WS-SHOE-INDEX > WS-SHOE-CARD-COUNT
+                   OR WS-SHOE-DECK-COUNT NOT = CFG-DECK-COUNT
                PERFORM INIT-SHOE
                PERFORM LOAD-SHOE
            END-IF
@@ -263,11 +997,13 @@
 
        ENSURE-SHOE-READY.
            PERFORM LOAD-SHOE
-           IF WS-SHOE-INDEX < 1 OR WS-SHOE-INDEX > 300
+           IF WS-SHOE-INDEX < 1 OR WS-SHOE-INDEX > WS-SHOE-CUTOFF
+                   OR WS-SHOE-DECK-COUNT NOT = CFG-DECK-COUNT
                PERFORM INIT-SHOE
            END-IF.
 
        LOAD-SHOE.
+           MOVE 1 TO WS-SHOE-TOUCHED
            OPEN INPUT SHOE-FILE
            READ SHOE-FILE INTO WS-SHOE-STATE
                AT END
@@ -281,8 +1017,9 @@
            CLOSE SHOE-FILE.
 
        INIT-SHOE.
+           MOVE SPACES TO WS-SHOE-STATE
            MOVE 1 TO WS-SHOE-IDX
-           PERFORM VARYING WS-DECK FROM 1 BY 1 UNTIL WS-DECK > 6
+           PERFORM VARYING WS-DECK FROM 1 BY 1 UNTIL WS-DECK > CFG-DECK-COUNT
                PERFORM VARYING WS-RANK FROM 1 BY 1 UNTIL WS-RANK > 13
                    PERFORM VARYING WS-SUIT FROM 1 BY 1 UNTIL WS-SUIT > 4
                        PERFORM BUILD-CARD-CODE
@@ -293,8 +1030,19 @@
            END-PERFORM
            PERFORM SHUFFLE-SHOE
            MOVE 1 TO WS-SHOE-INDEX
+           MOVE CFG-DECK-COUNT TO WS-SHOE-DECK-COUNT
            PERFORM SERIALIZE-SHOE
-           PERFORM SAVE-SHOE.
+           PERFORM SAVE-SHOE
+           PERFORM WRITE-SHOE-AUDIT.
+
+       WRITE-SHOE-AUDIT.
+           MOVE WS-TIMESTAMP   TO SA-TIMESTAMP
+           MOVE WS-SEED        TO SA-SEED
+           MOVE CFG-DECK-COUNT TO SA-DECK-COUNT
+           MOVE WS-SHOE-CARDS  TO SA-SEQUENCE
+           OPEN EXTEND SHOE-AUDIT-FILE
+           WRITE SHOE-AUDIT-RECORD FROM SA-RECORD
+           CLOSE SHOE-AUDIT-FILE.
 
        BUILD-CARD-CODE.
            EVALUATE WS-RANK
@@ -321,7 +1069,8 @@
            END-EVALUATE.
 
        SHUFFLE-SHOE.
-           PERFORM VARYING WS-SHOE-IDX FROM 312 BY -1 UNTIL WS-SHOE-IDX <= 1
+           PERFORM VARYING WS-SHOE-IDX FROM WS-SHOE-CARD-COUNT BY -1
+                   UNTIL WS-SHOE-IDX <= 1
                COMPUTE WS-RAND-IDX = (FUNCTION RANDOM * WS-SHOE-IDX) + 1
                MOVE WS-SHOE-CARD(WS-SHOE-IDX) TO WS-SHOE-TMP
                MOVE WS-SHOE-CARD(WS-RAND-IDX) TO WS-SHOE-CARD(WS-SHOE-IDX)
@@ -330,7 +1079,8 @@
 
        SERIALIZE-SHOE.
            MOVE SPACES TO WS-SHOE-CARDS
-           PERFORM VARYING WS-SHOE-IDX FROM 1 BY 1 UNTIL WS-SHOE-IDX > 312
+           PERFORM VARYING WS-SHOE-IDX FROM 1 BY 1
+                   UNTIL WS-SHOE-IDX > WS-SHOE-CARD-COUNT
                COMPUTE WS-SHOE-POS = ((WS-SHOE-IDX - 1) * 2) + 1
                MOVE WS-SHOE-CARD(WS-SHOE-IDX) TO WS-SHOE-CARDS(WS-SHOE-POS:2)
            END-PERFORM.
@@ -377,11 +1127,21 @@
                END-IF
            END-PERFORM.
 
+       CALC-P2-PTR.
+           MOVE 1 TO WS-P2-PTR
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 50
+               IF WS-P2-CARDS(WS-I:1) = SPACE
+                   MOVE WS-I TO WS-P2-PTR
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
        CALC-SCORES.
            PERFORM CALC-PLAYER-SCORE
+           PERFORM CALC-PLAYER2-SCORE
            PERFORM CALC-DEALER-SCORE
-           COMPUTE WS-SHOE-REMAIN = 312 - (WS-SHOE-INDEX - 1)
-           MOVE 312 TO WS-SHOE-TOTAL.
+           COMPUTE WS-SHOE-REMAIN = WS-SHOE-CARD-COUNT - (WS-SHOE-INDEX - 1)
+           MOVE WS-SHOE-CARD-COUNT TO WS-SHOE-TOTAL.
 
        CALC-PLAYER-SCORE.
            MOVE 0 TO WS-SUM WS-ACE-COUNT
@@ -422,8 +1182,47 @@
            END-PERFORM
            MOVE WS-SUM TO WS-P-SCORE.
 
-       CALC-DEALER-SCORE.
+       CALC-PLAYER2-SCORE.
            MOVE 0 TO WS-SUM WS-ACE-COUNT
+           PERFORM VARYING WS-I FROM 1 BY 3 UNTIL WS-I > 50
+               IF WS-P2-CARDS(WS-I:1) = SPACE
+                   EXIT PERFORM
+               END-IF
+               MOVE WS-P2-CARDS(WS-I:1) TO WS-RANK-CH
+               IF WS-RANK-CH = "A"
+                   ADD 1 TO WS-ACE-COUNT
+                   ADD 1 TO WS-SUM
+               ELSE
+                   IF WS-RANK-CH = "0" OR WS-RANK-CH = "J"
+                       ADD 10 TO WS-SUM
+                   ELSE
+                       IF WS-RANK-CH = "Q" OR WS-RANK-CH = "K"
+                           ADD 10 TO WS-SUM
+                       ELSE
+                           EVALUATE WS-RANK-CH
+                               WHEN "2" ADD 2 TO WS-SUM
+                               WHEN "3" ADD 3 TO WS-SUM
+                               WHEN "4" ADD 4 TO WS-SUM
+                               WHEN "5" ADD 5 TO WS-SUM
+                               WHEN "6" ADD 6 TO WS-SUM
+                               WHEN "7" ADD 7 TO WS-SUM
+                               WHEN "8" ADD 8 TO WS-SUM
+                               WHEN "9" ADD 9 TO WS-SUM
+                               WHEN OTHER CONTINUE
+                           END-EVALUATE
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-ACE-COUNT
+               IF WS-SUM + 10 <= 21
+                   ADD 10 TO WS-SUM
+               END-IF
+           END-PERFORM
+           MOVE WS-SUM TO WS-P2-SCORE.
+
+       CALC-DEALER-SCORE.
+           MOVE 0 TO WS-SUM WS-ACE-COUNT WS-D-IS-SOFT
            PERFORM VARYING WS-I FROM 1 BY 3 UNTIL WS-I > 50
                IF WS-D-CARDS(WS-I:1) = SPACE
                    EXIT PERFORM
@@ -457,6 +1256,7 @@
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-ACE-COUNT
                IF WS-SUM + 10 <= 21
                    ADD 10 TO WS-SUM
+                   MOVE 1 TO WS-D-IS-SOFT
                END-IF
            END-PERFORM
            MOVE WS-SUM TO WS-D-SCORE.
