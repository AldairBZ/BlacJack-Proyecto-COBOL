@@ -0,0 +1,277 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EODREPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL HAND-HISTORY-FILE ASSIGN TO "DATA/HANDHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL PLAYER-MASTER-FILE ASSIGN TO "DATA/PLAYERS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CASH-FILE ASSIGN TO "DATA/CASHTXN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD HAND-HISTORY-FILE.
+       01 HAND-HISTORY-RECORD  PIC X(162).
+       FD PLAYER-MASTER-FILE.
+       01 PLAYER-MASTER-RECORD PIC X(48).
+       FD CASH-FILE.
+       01 CASH-RECORD          PIC X(57).
+
+       WORKING-STORAGE SECTION.
+           COPY HANDHIST.
+           COPY PLAYERM.
+           COPY CASHTXN.
+
+       01 WS-REPORT-TABLE.
+          05 WS-RPT-ENTRY OCCURS 200 TIMES INDEXED BY WS-RPT-IDX.
+             10 WS-RPT-PLAYER   PIC X(20).
+             10 WS-RPT-HANDS    PIC 9(6) VALUE 0.
+             10 WS-RPT-WAGERED  PIC 9(8) VALUE 0.
+             10 WS-RPT-WON      PIC 9(8) VALUE 0.
+             10 WS-RPT-LOST     PIC 9(8) VALUE 0.
+             10 WS-RPT-WINS     PIC 9(6) VALUE 0.
+             10 WS-RPT-LOSSES   PIC 9(6) VALUE 0.
+             10 WS-RPT-PUSHES   PIC 9(6) VALUE 0.
+             10 WS-RPT-START-CHIPS PIC 9(6) VALUE 0.
+             10 WS-RPT-LAST-CHIPS PIC 9(6) VALUE 0.
+             10 WS-RPT-LAST-HAND-TS PIC X(14) VALUE "00000000000000".
+             10 WS-RPT-CASH-NET PIC S9(8) VALUE 0.
+       01 WS-RPT-COUNT          PIC 9(4) VALUE 0.
+       01 WS-RPT-FOUND          PIC 9 VALUE 0.
+       01 WS-RPT-NET            PIC S9(7).
+       01 WS-RPT-EXPECTED       PIC S9(8).
+
+       01 WS-TOTAL-HANDS        PIC 9(6) VALUE 0.
+       01 WS-TOTAL-WINS         PIC 9(6) VALUE 0.
+       01 WS-TOTAL-LOSSES       PIC 9(6) VALUE 0.
+       01 WS-TOTAL-PUSHES       PIC 9(6) VALUE 0.
+       01 WS-TOTAL-NET          PIC S9(8) VALUE 0.
+
+       01 WS-PM-COUNT           PIC 9(4) VALUE 0.
+       01 WS-PM-TABLE.
+          05 WS-PM-ENTRY OCCURS 200 TIMES INDEXED BY WS-PM-IDX.
+             10 WS-PM-ID        PIC X(20).
+             10 WS-PM-CHIPS     PIC 9(6).
+       01 WS-PM-FOUND           PIC 9 VALUE 0.
+
+       01 WS-EXPECTED-CHIPS     PIC 9(6).
+       01 WS-MASTER-CHIPS       PIC 9(6).
+       01 WS-DIFF               PIC S9(6).
+       01 WS-RPT-TODAY          PIC X(8).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT WS-RPT-TODAY FROM DATE YYYYMMDD
+           PERFORM LOAD-PLAYER-MASTER
+           PERFORM LOAD-HAND-HISTORY
+           PERFORM LOAD-CASH-TXN
+           DISPLAY "===== DAILY CASH RECONCILIATION - " WS-RPT-TODAY
+                   " ====="
+           PERFORM VARYING WS-RPT-IDX FROM 1 BY 1
+                   UNTIL WS-RPT-IDX > WS-RPT-COUNT
+               PERFORM PRINT-PLAYER-LINE
+           END-PERFORM
+           DISPLAY "======================================="
+           DISPLAY "===== SHIFT TOTALS ====="
+           DISPLAY "  HANDS PLAYED : " WS-TOTAL-HANDS
+           DISPLAY "  WINS/LOSSES/PUSHES: " WS-TOTAL-WINS "/"
+                   WS-TOTAL-LOSSES "/" WS-TOTAL-PUSHES
+           DISPLAY "  NET CHIP MOVEMENT : " WS-TOTAL-NET
+           DISPLAY "======================================="
+           STOP RUN.
+
+       LOAD-HAND-HISTORY.
+           MOVE 0 TO WS-RPT-COUNT
+           OPEN INPUT HAND-HISTORY-FILE
+           PERFORM UNTIL 1 = 0
+               READ HAND-HISTORY-FILE INTO HH-RECORD
+                   AT END
+                       EXIT PERFORM
+               END-READ
+               IF HH-TIMESTAMP(1:8) = WS-RPT-TODAY
+                   PERFORM FIND-OR-ADD-RPT-ENTRY
+                   IF WS-RPT-FOUND = 1
+                       ADD 1 TO WS-RPT-HANDS(WS-RPT-IDX)
+                       ADD HH-BET TO WS-RPT-WAGERED(WS-RPT-IDX)
+                       EVALUATE HH-OUTCOME
+                           WHEN "PLAYER_WIN"
+                               ADD HH-BET TO WS-RPT-WON(WS-RPT-IDX)
+                               ADD 1 TO WS-RPT-WINS(WS-RPT-IDX)
+                           WHEN "DEALER_WIN"
+                               ADD HH-BET TO WS-RPT-LOST(WS-RPT-IDX)
+                               ADD 1 TO WS-RPT-LOSSES(WS-RPT-IDX)
+                           WHEN "PUSH"
+                               ADD 1 TO WS-RPT-PUSHES(WS-RPT-IDX)
+                           WHEN OTHER
+                               CONTINUE
+                       END-EVALUATE
+                       MOVE HH-CHIPS TO WS-RPT-LAST-CHIPS(WS-RPT-IDX)
+                       MOVE HH-TIMESTAMP TO WS-RPT-LAST-HAND-TS(WS-RPT-IDX)
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE HAND-HISTORY-FILE.
+
+       FIND-OR-ADD-RPT-ENTRY.
+           MOVE 0 TO WS-RPT-FOUND
+           PERFORM VARYING WS-RPT-IDX FROM 1 BY 1
+                   UNTIL WS-RPT-IDX > WS-RPT-COUNT
+               IF WS-RPT-PLAYER(WS-RPT-IDX) = HH-PLAYER
+                   MOVE 1 TO WS-RPT-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-RPT-FOUND = 0
+               IF WS-RPT-COUNT < 200
+                   ADD 1 TO WS-RPT-COUNT
+                   SET WS-RPT-IDX TO WS-RPT-COUNT
+                   MOVE HH-PLAYER TO WS-RPT-PLAYER(WS-RPT-IDX)
+                   MOVE HH-CHIPS-BEFORE TO WS-RPT-START-CHIPS(WS-RPT-IDX)
+                   MOVE 1 TO WS-RPT-FOUND
+               ELSE
+                   DISPLAY "*** REPORT TABLE FULL - IGNORING "
+                           HH-PLAYER " ***"
+               END-IF
+           END-IF.
+
+       FIND-OR-ADD-RPT-ENTRY-CASH.
+           MOVE 0 TO WS-RPT-FOUND
+           PERFORM VARYING WS-RPT-IDX FROM 1 BY 1
+                   UNTIL WS-RPT-IDX > WS-RPT-COUNT
+               IF WS-RPT-PLAYER(WS-RPT-IDX) = CT-PLAYER
+                   MOVE 1 TO WS-RPT-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-RPT-FOUND = 0
+               IF WS-RPT-COUNT < 200
+                   ADD 1 TO WS-RPT-COUNT
+                   SET WS-RPT-IDX TO WS-RPT-COUNT
+                   MOVE CT-PLAYER TO WS-RPT-PLAYER(WS-RPT-IDX)
+                   EVALUATE CT-TYPE
+                       WHEN "CASHIN"
+                           COMPUTE WS-RPT-START-CHIPS(WS-RPT-IDX) =
+                               CT-CHIPS-AFTER - CT-AMOUNT
+                       WHEN "CASHOUT"
+                           COMPUTE WS-RPT-START-CHIPS(WS-RPT-IDX) =
+                               CT-CHIPS-AFTER + CT-AMOUNT
+                       WHEN "INS_LOSS"
+                           COMPUTE WS-RPT-START-CHIPS(WS-RPT-IDX) =
+                               CT-CHIPS-AFTER + CT-AMOUNT
+                       WHEN OTHER
+                           MOVE CT-CHIPS-AFTER TO
+                                   WS-RPT-START-CHIPS(WS-RPT-IDX)
+                   END-EVALUATE
+                   MOVE WS-RPT-START-CHIPS(WS-RPT-IDX) TO
+                           WS-RPT-LAST-CHIPS(WS-RPT-IDX)
+                   MOVE 1 TO WS-RPT-FOUND
+               ELSE
+                   DISPLAY "*** REPORT TABLE FULL - IGNORING "
+                           CT-PLAYER " ***"
+               END-IF
+           END-IF.
+
+       LOAD-CASH-TXN.
+           OPEN INPUT CASH-FILE
+           PERFORM UNTIL 1 = 0
+               READ CASH-FILE INTO CT-RECORD
+                   AT END
+                       EXIT PERFORM
+               END-READ
+               IF CT-TIMESTAMP(1:8) = WS-RPT-TODAY
+                   PERFORM FIND-OR-ADD-RPT-ENTRY-CASH
+                   IF WS-RPT-FOUND = 1
+                       IF CT-TIMESTAMP >= WS-RPT-LAST-HAND-TS(WS-RPT-IDX)
+                           EVALUATE CT-TYPE
+                               WHEN "CASHIN"
+                                   ADD CT-AMOUNT TO
+                                           WS-RPT-CASH-NET(WS-RPT-IDX)
+                               WHEN "CASHOUT"
+                                   SUBTRACT CT-AMOUNT FROM
+                                           WS-RPT-CASH-NET(WS-RPT-IDX)
+                               WHEN "INS_LOSS"
+                                   SUBTRACT CT-AMOUNT FROM
+                                           WS-RPT-CASH-NET(WS-RPT-IDX)
+                               WHEN OTHER
+                                   CONTINUE
+                           END-EVALUATE
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE CASH-FILE.
+
+       LOAD-PLAYER-MASTER.
+           MOVE 0 TO WS-PM-COUNT
+           OPEN INPUT PLAYER-MASTER-FILE
+           PERFORM UNTIL 1 = 0
+               READ PLAYER-MASTER-FILE INTO PM-RECORD
+                   AT END
+                       EXIT PERFORM
+               END-READ
+               IF WS-PM-COUNT < 200
+                   ADD 1 TO WS-PM-COUNT
+                   SET WS-PM-IDX TO WS-PM-COUNT
+                   MOVE PM-PLAYER-ID TO WS-PM-ID(WS-PM-IDX)
+                   MOVE PM-CHIPS     TO WS-PM-CHIPS(WS-PM-IDX)
+               ELSE
+                   DISPLAY "*** PLAYER-MASTER TABLE FULL - "
+                           "IGNORING " PM-PLAYER-ID " ***"
+               END-IF
+           END-PERFORM
+           CLOSE PLAYER-MASTER-FILE.
+
+       PRINT-PLAYER-LINE.
+           COMPUTE WS-RPT-NET =
+               WS-RPT-LAST-CHIPS(WS-RPT-IDX) - WS-RPT-START-CHIPS(WS-RPT-IDX)
+           DISPLAY "PLAYER: " WS-RPT-PLAYER(WS-RPT-IDX)
+           DISPLAY "  HANDS PLAYED : " WS-RPT-HANDS(WS-RPT-IDX)
+           DISPLAY "  WINS/LOSSES/PUSHES: " WS-RPT-WINS(WS-RPT-IDX) "/"
+                   WS-RPT-LOSSES(WS-RPT-IDX) "/" WS-RPT-PUSHES(WS-RPT-IDX)
+           DISPLAY "  TOTAL WAGERED: " WS-RPT-WAGERED(WS-RPT-IDX)
+           DISPLAY "  TOTAL WON    : " WS-RPT-WON(WS-RPT-IDX)
+           DISPLAY "  TOTAL LOST   : " WS-RPT-LOST(WS-RPT-IDX)
+           DISPLAY "  STARTING CHIPS (FIRST LOGGED HAND): "
+                   WS-RPT-START-CHIPS(WS-RPT-IDX)
+           DISPLAY "  CHIPS AFTER LAST LOGGED HAND: "
+                   WS-RPT-LAST-CHIPS(WS-RPT-IDX)
+           DISPLAY "  NET CHIP MOVEMENT: " WS-RPT-NET
+           IF WS-RPT-CASH-NET(WS-RPT-IDX) NOT = 0
+               DISPLAY "  CASH MOVEMENT AFTER LAST LOGGED HAND: "
+                       WS-RPT-CASH-NET(WS-RPT-IDX)
+           END-IF
+           ADD WS-RPT-HANDS(WS-RPT-IDX) TO WS-TOTAL-HANDS
+           ADD WS-RPT-WINS(WS-RPT-IDX) TO WS-TOTAL-WINS
+           ADD WS-RPT-LOSSES(WS-RPT-IDX) TO WS-TOTAL-LOSSES
+           ADD WS-RPT-PUSHES(WS-RPT-IDX) TO WS-TOTAL-PUSHES
+           ADD WS-RPT-NET TO WS-TOTAL-NET
+           PERFORM LOOKUP-MASTER-CHIPS
+           IF WS-PM-FOUND = 0
+               DISPLAY "  *** NO PLAYER-MASTER ACCOUNT FOUND ***"
+           ELSE
+               DISPLAY "  CURRENT PLAYER-MASTER BALANCE  : "
+                       WS-MASTER-CHIPS
+               COMPUTE WS-RPT-EXPECTED =
+                   WS-RPT-LAST-CHIPS(WS-RPT-IDX) + WS-RPT-CASH-NET(WS-RPT-IDX)
+               IF WS-MASTER-CHIPS = WS-RPT-EXPECTED
+                   DISPLAY "  RECONCILED OK"
+               ELSE
+                   COMPUTE WS-DIFF = WS-MASTER-CHIPS - WS-RPT-EXPECTED
+                   DISPLAY "  *** OUT OF BALANCE BY " WS-DIFF
+                           " CHIPS - CHECK FOR AN UNSAVED HAND ***"
+               END-IF
+           END-IF.
+
+       LOOKUP-MASTER-CHIPS.
+           MOVE 0 TO WS-PM-FOUND
+           PERFORM VARYING WS-PM-IDX FROM 1 BY 1
+                   UNTIL WS-PM-IDX > WS-PM-COUNT
+               IF WS-PM-ID(WS-PM-IDX) = WS-RPT-PLAYER(WS-RPT-IDX)
+                   MOVE WS-PM-CHIPS(WS-PM-IDX) TO WS-MASTER-CHIPS
+                   MOVE 1 TO WS-PM-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
